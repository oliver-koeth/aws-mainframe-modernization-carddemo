@@ -0,0 +1,6 @@
+01 NAV-LOG-RECORD.
+   05 NAV-USER-ID                       PIC X(08).
+   05 NAV-TIMESTAMP                     PIC X(26).
+   05 NAV-FROM-PGM                      PIC X(08).
+   05 NAV-TO-PGM                        PIC X(08).
+   05 NAV-OPTION-NUM                    PIC 9(02).
