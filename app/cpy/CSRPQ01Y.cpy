@@ -0,0 +1,10 @@
+01 RPTREQ-RECORD.
+   05 RPTREQ-USER-ID                    PIC X(08).
+   05 RPTREQ-TIMESTAMP                  PIC X(26).
+   05 RPTREQ-START-DATE                 PIC X(10).
+   05 RPTREQ-END-DATE                   PIC X(10).
+   05 RPTREQ-ACCT-FROM                  PIC 9(11).
+   05 RPTREQ-ACCT-TO                    PIC 9(11).
+   05 RPTREQ-FORMAT                     PIC X(01).
+      88 RPTREQ-FORMAT-SUMMARY          VALUE "S".
+      88 RPTREQ-FORMAT-DETAIL           VALUE "D".
