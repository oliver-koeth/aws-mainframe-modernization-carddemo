@@ -0,0 +1,5 @@
+01 GLEXTR-RECORD.
+   05 GLX-ACCT-ID                       PIC 9(11).
+   05 GLX-AMOUNT                        PIC S9(09)V99.
+   05 GLX-TRANS-DATE                    PIC X(08).
+   05 GLX-CONFIRMATION-NUM              PIC X(16).
