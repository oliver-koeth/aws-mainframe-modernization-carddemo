@@ -0,0 +1,6 @@
+01 PAU-RECORD.
+   05 PAU-CARD-NUM                     PIC 9(16).
+   05 PAU-AUTH-CODE                    PIC X(06).
+   05 PAU-MERCHANT-NAME                PIC X(30).
+   05 PAU-HOLD-AMOUNT                  PIC S9(09)V99 COMP-3.
+   05 PAU-AUTH-TIMESTAMP               PIC X(26).
