@@ -0,0 +1,6 @@
+01 MENU-CFG-RECORD.
+   05 MCFG-OPT-NUM                      PIC 9(02).
+   05 MCFG-OPT-NAME                     PIC X(35).
+   05 MCFG-OPT-PGMNAME                  PIC X(08).
+   05 MCFG-OPT-USRTYPE                  PIC X(01).
+   05 MCFG-OPT-MODE                     PIC X(01).
