@@ -0,0 +1,15 @@
+//USRSECLD JOB (CARDDEMO),'LOAD USRSEC',CLASS=A,MSGCLASS=X
+//*
+//* One-time load of the USRSEC KSDS from the shipped seed extract.
+//* Run before first sign-on in a new environment; CSUSR01Y.cpy is
+//* the record layout for both the seed extract and the target KSDS.
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  REPRO -
+    INFILE(SEEDIN) -
+    OUTFILE(USRSEC)
+//SEEDIN   DD   DSN=CARDDEMO.USRSEC.SEED,DISP=SHR
+//USRSEC   DD   DSN=CARDDEMO.USRSEC.KSDS,DISP=SHR
+/*
