@@ -0,0 +1,17 @@
+//PENDAUTL JOB (CARDDEMO),'LOAD PENDAUTH',CLASS=A,MSGCLASS=X
+//*
+//* One-time load of the PENDAUTH KSDS from the shipped seed extract.
+//* Run before the first use of menu option 11 in a new environment;
+//* CVPAU01Y.cpy is the record layout for both the seed extract and
+//* the target KSDS (duplicates allowed on PAU-CARD-NUM, so a card
+//* with more than one outstanding hold appears as consecutive rows).
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  REPRO -
+    INFILE(SEEDIN) -
+    OUTFILE(PENDAUTH)
+//SEEDIN   DD   DSN=CARDDEMO.PENDAUTH.SEED,DISP=SHR
+//PENDAUTH DD   DSN=CARDDEMO.PENDAUTH.KSDS,DISP=SHR
+/*
