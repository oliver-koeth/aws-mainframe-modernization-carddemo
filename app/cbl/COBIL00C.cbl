@@ -0,0 +1,70 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COBIL00C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT GLEXTR-FILE ASSIGN TO "GLEXTR"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLEXTR-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  GLEXTR-FILE.
+COPY CSGLX01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-GLEXTR-STATUS PIC X(02) VALUE "00".
+   88 GLEXTR-OK VALUE "00".
+01 WS-PAY-AMOUNT PIC S9(09)V99 VALUE 0.
+01 WS-CURRENT-TIMESTAMP PIC X(26) VALUE SPACES.
+
+LINKAGE SECTION.
+COPY COCOM01Y.
+
+PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
+MAIN-PARA.
+    PERFORM GET-ACCOUNT-NUMBER
+    PERFORM GET-PAYMENT-AMOUNT
+    PERFORM GENERATE-CONFIRMATION-NUM
+    PERFORM WRITE-GL-EXTRACT
+
+    DISPLAY "Payment confirmed. Confirmation number: "
+        CDEMO-CONFIRMATION-NUM
+
+    MOVE "COBIL00C" TO CDEMO-FROM-PROGRAM
+    GOBACK.
+
+GET-ACCOUNT-NUMBER.
+    IF CDEMO-ACCT-ID = ZERO
+        DISPLAY "Account number: " WITH NO ADVANCING
+        ACCEPT CDEMO-ACCT-ID
+    END-IF.
+
+GET-PAYMENT-AMOUNT.
+    DISPLAY "Payment amount: " WITH NO ADVANCING
+    ACCEPT WS-PAY-AMOUNT.
+
+GENERATE-CONFIRMATION-NUM.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    STRING "CN" DELIMITED SIZE
+        WS-CURRENT-TIMESTAMP(1:14) DELIMITED SIZE
+        INTO CDEMO-CONFIRMATION-NUM.
+
+WRITE-GL-EXTRACT.
+    OPEN EXTEND GLEXTR-FILE
+    IF NOT GLEXTR-OK
+        OPEN OUTPUT GLEXTR-FILE
+        CLOSE GLEXTR-FILE
+        OPEN EXTEND GLEXTR-FILE
+    END-IF
+
+    MOVE CDEMO-ACCT-ID TO GLX-ACCT-ID
+    MOVE WS-PAY-AMOUNT TO GLX-AMOUNT
+    MOVE WS-CURRENT-TIMESTAMP(1:8) TO GLX-TRANS-DATE
+    MOVE CDEMO-CONFIRMATION-NUM TO GLX-CONFIRMATION-NUM
+    WRITE GLEXTR-RECORD
+
+    CLOSE GLEXTR-FILE.
