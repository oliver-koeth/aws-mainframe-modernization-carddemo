@@ -0,0 +1,70 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CORPT00C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RPTREQ-FILE ASSIGN TO "RPTREQ"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-RPTREQ-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  RPTREQ-FILE.
+COPY CSRPQ01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-RPTREQ-STATUS PIC X(02) VALUE "00".
+   88 RPTREQ-OK VALUE "00".
+01 WS-START-DATE PIC X(10) VALUE SPACES.
+01 WS-END-DATE PIC X(10) VALUE SPACES.
+01 WS-ACCT-FROM PIC 9(11) VALUE 0.
+01 WS-ACCT-TO PIC 9(11) VALUE 0.
+01 WS-FORMAT PIC X(01) VALUE "S".
+
+LINKAGE SECTION.
+COPY COCOM01Y.
+
+PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
+MAIN-PARA.
+    PERFORM GET-REPORT-PARMS
+    PERFORM QUEUE-REPORT-REQUEST
+
+    MOVE "CORPT00C" TO CDEMO-FROM-PROGRAM
+    GOBACK.
+
+GET-REPORT-PARMS.
+    DISPLAY SPACE
+    DISPLAY "Transaction Report Request"
+    DISPLAY "Start date   (YYYY-MM-DD): " WITH NO ADVANCING
+    ACCEPT WS-START-DATE
+    DISPLAY "End date     (YYYY-MM-DD): " WITH NO ADVANCING
+    ACCEPT WS-END-DATE
+    DISPLAY "Account from (0 = no lower bound): " WITH NO ADVANCING
+    ACCEPT WS-ACCT-FROM
+    DISPLAY "Account to   (0 = no upper bound): " WITH NO ADVANCING
+    ACCEPT WS-ACCT-TO
+    DISPLAY "Output format, S)ummary or D)etail: " WITH NO ADVANCING
+    ACCEPT WS-FORMAT.
+
+QUEUE-REPORT-REQUEST.
+    OPEN EXTEND RPTREQ-FILE
+    IF NOT RPTREQ-OK
+        OPEN OUTPUT RPTREQ-FILE
+        CLOSE RPTREQ-FILE
+        OPEN EXTEND RPTREQ-FILE
+    END-IF
+
+    MOVE CDEMO-USER-ID TO RPTREQ-USER-ID
+    MOVE FUNCTION CURRENT-DATE TO RPTREQ-TIMESTAMP
+    MOVE WS-START-DATE TO RPTREQ-START-DATE
+    MOVE WS-END-DATE TO RPTREQ-END-DATE
+    MOVE WS-ACCT-FROM TO RPTREQ-ACCT-FROM
+    MOVE WS-ACCT-TO TO RPTREQ-ACCT-TO
+    MOVE WS-FORMAT TO RPTREQ-FORMAT
+    WRITE RPTREQ-RECORD
+
+    CLOSE RPTREQ-FILE
+    DISPLAY "Report request queued for the overnight batch job.".
