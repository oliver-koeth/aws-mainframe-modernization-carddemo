@@ -0,0 +1,57 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUSR01C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USRSEC-FILE ASSIGN TO "USRSEC"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SEC-USR-ID
+        FILE STATUS IS WS-USRSEC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  USRSEC-FILE.
+COPY CSUSR01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-USRSEC-STATUS PIC X(02) VALUE "00".
+   88 USRSEC-OK VALUE "00".
+   88 USRSEC-DUPLICATE VALUE "22".
+
+LINKAGE SECTION.
+COPY COCOM01Y.
+
+PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
+MAIN-PARA.
+    PERFORM PROMPT-NEW-USER
+    OPEN I-O USRSEC-FILE
+    IF NOT USRSEC-OK
+        DISPLAY "Unable to open USRSEC file, status=" WS-USRSEC-STATUS
+    ELSE
+        WRITE SEC-USER-DATA
+            INVALID KEY
+                DISPLAY "User ID " SEC-USR-ID " already exists."
+            NOT INVALID KEY
+                DISPLAY "User " SEC-USR-ID " added."
+        END-WRITE
+        CLOSE USRSEC-FILE
+    END-IF
+
+    MOVE "COUSR01C" TO CDEMO-FROM-PROGRAM
+    GOBACK.
+
+PROMPT-NEW-USER.
+    DISPLAY "New user ID (8 chars): " WITH NO ADVANCING
+    ACCEPT SEC-USR-ID
+    DISPLAY "Password (8 chars): " WITH NO ADVANCING
+    ACCEPT SEC-USR-PWD
+    DISPLAY "First name: " WITH NO ADVANCING
+    ACCEPT SEC-USR-FNAME
+    DISPLAY "Last name: " WITH NO ADVANCING
+    ACCEPT SEC-USR-LNAME
+    DISPLAY "User type (A=Admin, U=User): " WITH NO ADVANCING
+    ACCEPT SEC-USR-TYPE.
