@@ -0,0 +1,61 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUSR02C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USRSEC-FILE ASSIGN TO "USRSEC"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SEC-USR-ID
+        FILE STATUS IS WS-USRSEC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  USRSEC-FILE.
+COPY CSUSR01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-USRSEC-STATUS PIC X(02) VALUE "00".
+   88 USRSEC-OK VALUE "00".
+   88 USRSEC-NOTFOUND VALUE "23".
+01 WS-SEARCH-ID PIC X(08) VALUE SPACES.
+
+LINKAGE SECTION.
+COPY COCOM01Y.
+
+PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
+MAIN-PARA.
+    DISPLAY "User ID to update: " WITH NO ADVANCING
+    ACCEPT WS-SEARCH-ID
+    MOVE WS-SEARCH-ID TO SEC-USR-ID
+
+    OPEN I-O USRSEC-FILE
+    IF NOT USRSEC-OK
+        DISPLAY "Unable to open USRSEC file, status=" WS-USRSEC-STATUS
+    ELSE
+        READ USRSEC-FILE
+            INVALID KEY
+                DISPLAY "User ID " WS-SEARCH-ID " not found."
+            NOT INVALID KEY
+                PERFORM PROMPT-UPDATED-FIELDS
+                REWRITE SEC-USER-DATA
+                DISPLAY "User " SEC-USR-ID " updated."
+        END-READ
+        CLOSE USRSEC-FILE
+    END-IF
+
+    MOVE "COUSR02C" TO CDEMO-FROM-PROGRAM
+    GOBACK.
+
+PROMPT-UPDATED-FIELDS.
+    DISPLAY "New password (8 chars): " WITH NO ADVANCING
+    ACCEPT SEC-USR-PWD
+    DISPLAY "New first name: " WITH NO ADVANCING
+    ACCEPT SEC-USR-FNAME
+    DISPLAY "New last name: " WITH NO ADVANCING
+    ACCEPT SEC-USR-LNAME
+    DISPLAY "New user type (A=Admin, U=User): " WITH NO ADVANCING
+    ACCEPT SEC-USR-TYPE.
