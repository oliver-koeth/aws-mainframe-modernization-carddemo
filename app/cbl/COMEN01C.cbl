@@ -3,7 +3,24 @@ IDENTIFICATION DIVISION.
 PROGRAM-ID. COMEN01C.
 AUTHOR. AWS.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NAVLOG-FILE ASSIGN TO "NAVLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-NAVLOG-STATUS.
+    SELECT MENUCFG-FILE ASSIGN TO "MENUCFG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MENUCFG-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  NAVLOG-FILE.
+COPY CSNAV01Y.
+
+FD  MENUCFG-FILE.
+COPY CSMCF01Y.
+
 WORKING-STORAGE SECTION.
 01 WS-DONE PIC X VALUE "N".
    88 MENU-DONE VALUE "Y".
@@ -13,159 +30,395 @@ WORKING-STORAGE SECTION.
 01 WS-MESSAGE PIC X(80) VALUE SPACES.
 01 WS-IDX PIC 9(02) VALUE 0.
 
+01 WS-OPTION-ALLOWED-SW PIC X VALUE "N".
+   88 WS-OPTION-ALLOWED VALUE "Y".
+01 WS-MATCHED-IDX PIC 9(02) VALUE 0.
+
+01 WS-LAST-OPTION-SAFE-SW PIC X VALUE "N".
+   88 WS-LAST-OPTION-SAFE VALUE "Y".
+
+01 WS-NAVLOG-STATUS PIC X(02) VALUE "00".
+   88 NAVLOG-OK VALUE "00".
+01 WS-CURRENT-TIMESTAMP PIC X(26) VALUE SPACES.
+
+01 WS-MENUCFG-STATUS PIC X(02) VALUE "00".
+   88 MENUCFG-OK VALUE "00".
+   88 MENUCFG-EOF VALUE "10".
+
+01 WS-LAST-ACCT-ID PIC 9(11) VALUE ZERO.
+01 WS-LAST-CARD-NUM PIC 9(16) VALUE ZERO.
+
+01 WS-IDLE-LIMIT-SECONDS PIC 9(05) VALUE 00300.
+01 WS-IDLE-LIMIT-TEXT PIC X(05) VALUE SPACES.
+01 WS-ACTIVITY-BEFORE PIC X(26) VALUE SPACES.
+01 WS-ACTIVITY-AFTER PIC X(26) VALUE SPACES.
+01 WS-SECS-BEFORE PIC 9(05) VALUE 0.
+01 WS-SECS-AFTER PIC 9(05) VALUE 0.
+01 WS-IDLE-ELAPSED PIC S9(05) VALUE 0.
+01 WS-IDLE-TIMEOUT-SW PIC X(01) VALUE "N".
+   88 WS-IDLE-TIMEOUT VALUE "Y".
+
 01 CARDDEMO-MAIN-MENU-OPTIONS.
-   05 CDEMO-MENU-OPT-COUNT           PIC 9(02) VALUE 11.
-   05 CDEMO-MENU-OPTIONS-DATA.
-      10 FILLER                      PIC 9(02) VALUE 1.
-      10 FILLER                      PIC X(35) VALUE
-         "Account View                       ".
-      10 FILLER                      PIC X(08) VALUE "COACTVWC".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 2.
-      10 FILLER                      PIC X(35) VALUE
-         "Account Update                     ".
-      10 FILLER                      PIC X(08) VALUE "COACTUPC".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 3.
-      10 FILLER                      PIC X(35) VALUE
-         "Credit Card List                   ".
-      10 FILLER                      PIC X(08) VALUE "COCRDLIC".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 4.
-      10 FILLER                      PIC X(35) VALUE
-         "Credit Card View                   ".
-      10 FILLER                      PIC X(08) VALUE "COCRDSLC".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 5.
-      10 FILLER                      PIC X(35) VALUE
-         "Credit Card Update                 ".
-      10 FILLER                      PIC X(08) VALUE "COCRDUPC".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 6.
-      10 FILLER                      PIC X(35) VALUE
-         "Transaction List                   ".
-      10 FILLER                      PIC X(08) VALUE "COTRN00C".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 7.
-      10 FILLER                      PIC X(35) VALUE
-         "Transaction View                   ".
-      10 FILLER                      PIC X(08) VALUE "COTRN01C".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 8.
-      10 FILLER                      PIC X(35) VALUE
-         "Transaction Add                    ".
-      10 FILLER                      PIC X(08) VALUE "COTRN02C".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 9.
-      10 FILLER                      PIC X(35) VALUE
-         "Transaction Reports                ".
-      10 FILLER                      PIC X(08) VALUE "CORPT00C".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 10.
-      10 FILLER                      PIC X(35) VALUE
-         "Bill Payment                       ".
-      10 FILLER                      PIC X(08) VALUE "COBIL00C".
-      10 FILLER                      PIC X(01) VALUE "U".
-      10 FILLER                      PIC 9(02) VALUE 11.
-      10 FILLER                      PIC X(35) VALUE
-         "Pending Authorization View         ".
-      10 FILLER                      PIC X(08) VALUE "COPAUS0C".
-      10 FILLER                      PIC X(01) VALUE "U".
-   05 CDEMO-MENU-OPTIONS REDEFINES CDEMO-MENU-OPTIONS-DATA.
-      10 CDEMO-MENU-OPT OCCURS 11 TIMES.
-         15 CDEMO-MENU-OPT-NUM       PIC 9(02).
-         15 CDEMO-MENU-OPT-NAME      PIC X(35).
-         15 CDEMO-MENU-OPT-PGMNAME   PIC X(08).
-         15 CDEMO-MENU-OPT-USRTYPE   PIC X(01).
+   05 CDEMO-MENU-OPT-COUNT           PIC 9(02) VALUE 0.
+   05 CDEMO-MENU-OPT OCCURS 1 TO 30 TIMES
+         DEPENDING ON CDEMO-MENU-OPT-COUNT.
+      10 CDEMO-MENU-OPT-NUM          PIC 9(02).
+      10 CDEMO-MENU-OPT-NAME         PIC X(35).
+      10 CDEMO-MENU-OPT-PGMNAME      PIC X(08).
+      10 CDEMO-MENU-OPT-USRTYPE      PIC X(01).
+      10 CDEMO-MENU-OPT-MODE         PIC X(01).
+         88 CDEMO-MENU-OPT-READONLY  VALUE "R".
+         88 CDEMO-MENU-OPT-WRITE     VALUE "W".
 
 LINKAGE SECTION.
-01 CARDDEMO-COMMAREA.
-   05 CDEMO-GENERAL-INFO.
-      10 CDEMO-FROM-TRANID             PIC X(04).
-      10 CDEMO-FROM-PROGRAM            PIC X(08).
-      10 CDEMO-TO-TRANID               PIC X(04).
-      10 CDEMO-TO-PROGRAM              PIC X(08).
-      10 CDEMO-USER-ID                 PIC X(08).
-      10 CDEMO-USER-TYPE               PIC X(01).
-         88 CDEMO-USRTYP-ADMIN         VALUE "A".
-         88 CDEMO-USRTYP-USER          VALUE "U".
-      10 CDEMO-PGM-CONTEXT             PIC 9(01).
-         88 CDEMO-PGM-ENTER            VALUE 0.
-         88 CDEMO-PGM-REENTER          VALUE 1.
-   05 CDEMO-CUSTOMER-INFO.
-      10 CDEMO-CUST-ID                 PIC 9(09).
-      10 CDEMO-CUST-FNAME              PIC X(25).
-      10 CDEMO-CUST-MNAME              PIC X(25).
-      10 CDEMO-CUST-LNAME              PIC X(25).
-   05 CDEMO-ACCOUNT-INFO.
-      10 CDEMO-ACCT-ID                 PIC 9(11).
-      10 CDEMO-ACCT-STATUS             PIC X(01).
-   05 CDEMO-CARD-INFO.
-      10 CDEMO-CARD-NUM                PIC 9(16).
-   05 CDEMO-MORE-INFO.
-      10 CDEMO-LAST-MAP                PIC X(07).
-      10 CDEMO-LAST-MAPSET             PIC X(07).
+COPY COCOM01Y.
 
 PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
 MAIN-PARA.
     SET MENU-ACTIVE TO TRUE
+    PERFORM LOAD-MENU-CONFIG
+    PERFORM GET-IDLE-LIMIT
+    PERFORM OPEN-NAV-LOG
 
     PERFORM UNTIL MENU-DONE
         PERFORM DISPLAY-MENU
-        DISPLAY "Select option (0 to exit): " WITH NO ADVANCING
-        ACCEPT WS-CHOICE-TEXT
-        MOVE 0 TO WS-CHOICE
-        IF FUNCTION TRIM(WS-CHOICE-TEXT) NOT = SPACES
-            COMPUTE WS-CHOICE = FUNCTION NUMVAL(FUNCTION TRIM(WS-CHOICE-TEXT))
+        PERFORM ACCEPT-CHOICE
+        IF WS-IDLE-TIMEOUT
+            PERFORM LOG-IDLE-TIMEOUT
+            SET MENU-DONE TO TRUE
+        ELSE
+            PERFORM HANDLE-CHOICE
         END-IF
-        PERFORM HANDLE-CHOICE
     END-PERFORM
 
+    PERFORM CLOSE-NAV-LOG
     GOBACK.
 
+GET-IDLE-LIMIT.
+    ACCEPT WS-IDLE-LIMIT-TEXT FROM ENVIRONMENT "CARDDEMO-IDLE-SECS"
+    IF WS-IDLE-LIMIT-TEXT NOT = SPACES
+        COMPUTE WS-IDLE-LIMIT-SECONDS =
+            FUNCTION NUMVAL(WS-IDLE-LIMIT-TEXT)
+    END-IF.
+
+OPEN-NAV-LOG.
+    OPEN EXTEND NAVLOG-FILE
+    IF NOT NAVLOG-OK
+        OPEN OUTPUT NAVLOG-FILE
+        CLOSE NAVLOG-FILE
+        OPEN EXTEND NAVLOG-FILE
+    END-IF.
+
+CLOSE-NAV-LOG.
+    CLOSE NAVLOG-FILE.
+
+LOAD-MENU-CONFIG.
+    OPEN INPUT MENUCFG-FILE
+    IF MENUCFG-OK
+        PERFORM READ-MENU-CONFIG-RECORDS
+        CLOSE MENUCFG-FILE
+    END-IF
+    IF CDEMO-MENU-OPT-COUNT = 0
+        PERFORM LOAD-DEFAULT-MENU-OPTIONS
+    END-IF.
+
+READ-MENU-CONFIG-RECORDS.
+    PERFORM UNTIL MENUCFG-EOF OR CDEMO-MENU-OPT-COUNT = 30
+        READ MENUCFG-FILE
+            AT END
+                SET MENUCFG-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO CDEMO-MENU-OPT-COUNT
+                MOVE MCFG-OPT-NUM
+                    TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+                MOVE MCFG-OPT-NAME
+                    TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+                MOVE MCFG-OPT-PGMNAME
+                    TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+                MOVE MCFG-OPT-USRTYPE
+                    TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+                MOVE MCFG-OPT-MODE
+                    TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+        END-READ
+    END-PERFORM.
+
+LOAD-DEFAULT-MENU-OPTIONS.
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 1 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Account View                       "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COACTVWC" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "R" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 2 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Account Update                     "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COACTUPC" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 3 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Credit Card List                   "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COCRDLIC" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "R" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 4 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Credit Card View                   "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COCRDSLC" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "R" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 5 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Credit Card Update                 "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COCRDUPC" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 6 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Transaction List                   "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COTRN00C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "R" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 7 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Transaction View                   "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COTRN01C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "R" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 8 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Transaction Add                    "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COTRN02C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 9 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Transaction Reports                "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "CORPT00C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 10 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Bill Payment                       "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COBIL00C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 11 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "Pending Authorization View         "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COPAUS0C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "U" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "R" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 12 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "User List (Admin)                  "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COUSR00C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "A" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "R" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 13 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "User Add (Admin)                   "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COUSR01C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "A" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 14 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "User Update (Admin)                "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COUSR02C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "A" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT)
+
+    ADD 1 TO CDEMO-MENU-OPT-COUNT
+    MOVE 15 TO CDEMO-MENU-OPT-NUM(CDEMO-MENU-OPT-COUNT)
+    MOVE "User Delete (Admin)                "
+        TO CDEMO-MENU-OPT-NAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "COUSR03C" TO CDEMO-MENU-OPT-PGMNAME(CDEMO-MENU-OPT-COUNT)
+    MOVE "A" TO CDEMO-MENU-OPT-USRTYPE(CDEMO-MENU-OPT-COUNT)
+    MOVE "W" TO CDEMO-MENU-OPT-MODE(CDEMO-MENU-OPT-COUNT).
+
+ACCEPT-CHOICE.
+    MOVE "N" TO WS-IDLE-TIMEOUT-SW
+    MOVE FUNCTION CURRENT-DATE TO WS-ACTIVITY-BEFORE
+    COMPUTE WS-SECS-BEFORE =
+        FUNCTION NUMVAL(WS-ACTIVITY-BEFORE(9:2)) * 3600
+        + FUNCTION NUMVAL(WS-ACTIVITY-BEFORE(11:2)) * 60
+        + FUNCTION NUMVAL(WS-ACTIVITY-BEFORE(13:2))
+
+    DISPLAY "Select option (0 to exit): " WITH NO ADVANCING
+    ACCEPT WS-CHOICE-TEXT
+
+    MOVE FUNCTION CURRENT-DATE TO WS-ACTIVITY-AFTER
+    COMPUTE WS-SECS-AFTER =
+        FUNCTION NUMVAL(WS-ACTIVITY-AFTER(9:2)) * 3600
+        + FUNCTION NUMVAL(WS-ACTIVITY-AFTER(11:2)) * 60
+        + FUNCTION NUMVAL(WS-ACTIVITY-AFTER(13:2))
+    COMPUTE WS-IDLE-ELAPSED = WS-SECS-AFTER - WS-SECS-BEFORE
+    IF WS-IDLE-ELAPSED < 0
+        ADD 86400 TO WS-IDLE-ELAPSED
+    END-IF
+
+    IF WS-IDLE-ELAPSED > WS-IDLE-LIMIT-SECONDS
+        SET WS-IDLE-TIMEOUT TO TRUE
+    ELSE
+        IF FUNCTION TRIM(WS-CHOICE-TEXT) = SPACES
+            IF CDEMO-PGM-REENTER
+                PERFORM CHECK-LAST-OPTION-REPEATABLE
+                IF WS-LAST-OPTION-SAFE
+                    MOVE CDEMO-LAST-OPTION TO WS-CHOICE
+                ELSE
+                    MOVE 99 TO WS-CHOICE
+                END-IF
+            ELSE
+                MOVE 0 TO WS-CHOICE
+            END-IF
+        ELSE
+            COMPUTE WS-CHOICE =
+                FUNCTION NUMVAL(FUNCTION TRIM(WS-CHOICE-TEXT))
+        END-IF
+    END-IF.
+
+CHECK-LAST-OPTION-REPEATABLE.
+    MOVE "N" TO WS-LAST-OPTION-SAFE-SW
+    PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > CDEMO-MENU-OPT-COUNT
+        IF CDEMO-MENU-OPT-NUM(WS-IDX) = CDEMO-LAST-OPTION
+            IF CDEMO-MENU-OPT-READONLY(WS-IDX)
+                SET WS-LAST-OPTION-SAFE TO TRUE
+            END-IF
+        END-IF
+    END-PERFORM.
+
+LOG-IDLE-TIMEOUT.
+    MOVE "COMEN01C" TO CDEMO-FROM-PROGRAM
+    MOVE "TIMEOUT" TO CDEMO-TO-PROGRAM
+    MOVE 99 TO WS-CHOICE
+    PERFORM LOG-NAVIGATION
+    MOVE "Session timed out due to inactivity. Signing off."
+        TO WS-MESSAGE
+    DISPLAY WS-MESSAGE.
+
+LOG-NAVIGATION.
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+    MOVE CDEMO-USER-ID TO NAV-USER-ID
+    MOVE WS-CURRENT-TIMESTAMP TO NAV-TIMESTAMP
+    MOVE CDEMO-FROM-PROGRAM TO NAV-FROM-PGM
+    MOVE CDEMO-TO-PROGRAM TO NAV-TO-PGM
+    MOVE WS-CHOICE TO NAV-OPTION-NUM
+    WRITE NAV-LOG-RECORD.
+
 DISPLAY-MENU.
     DISPLAY SPACE
     DISPLAY "CardDemo GNUCobol User Menu"
     DISPLAY "Signed in as: " CDEMO-USER-ID
+    IF CDEMO-PGM-REENTER
+        DISPLAY "(returned from " FUNCTION TRIM(CDEMO-LAST-MAP) "/"
+            FUNCTION TRIM(CDEMO-LAST-MAPSET) ")"
+    END-IF
     IF WS-MESSAGE NOT = SPACES
         DISPLAY WS-MESSAGE
         MOVE SPACES TO WS-MESSAGE
     END-IF
     PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > CDEMO-MENU-OPT-COUNT
-        DISPLAY CDEMO-MENU-OPT-NUM(WS-IDX) ". "
-            FUNCTION TRIM(CDEMO-MENU-OPT-NAME(WS-IDX))
+        IF CDEMO-MENU-OPT-USRTYPE(WS-IDX) = "U"
+           OR (CDEMO-USRTYP-ADMIN
+               AND CDEMO-MENU-OPT-USRTYPE(WS-IDX) = "A")
+            DISPLAY CDEMO-MENU-OPT-NUM(WS-IDX) ". "
+                FUNCTION TRIM(CDEMO-MENU-OPT-NAME(WS-IDX))
+        END-IF
     END-PERFORM
     DISPLAY "0. Exit".
 
 HANDLE-CHOICE.
-    EVALUATE WS-CHOICE
-        WHEN 0
+    PERFORM CHECK-OPTION-ALLOWED
+    IF WS-OPTION-ALLOWED
+        IF WS-CHOICE = 0
             SET MENU-DONE TO TRUE
-        WHEN 1
-            CALL "COACTVWC" USING CARDDEMO-COMMAREA
-        WHEN 2
-            CALL "COACTUPC" USING CARDDEMO-COMMAREA
-        WHEN 3
-            CALL "COCRDLIC" USING CARDDEMO-COMMAREA
-        WHEN 4
-            CALL "COCRDSLC" USING CARDDEMO-COMMAREA
-        WHEN 5
-            CALL "COCRDUPC" USING CARDDEMO-COMMAREA
-        WHEN 6
-            CALL "COTRN00C" USING CARDDEMO-COMMAREA
-        WHEN 7
-            CALL "COTRN01C" USING CARDDEMO-COMMAREA
-        WHEN 8
-            CALL "COTRN02C" USING CARDDEMO-COMMAREA
-        WHEN 9
-            CALL "CORPT00C" USING CARDDEMO-COMMAREA
-        WHEN 10
-            CALL "COBIL00C" USING CARDDEMO-COMMAREA
-        WHEN 11
-            STRING "Option not yet ported from CICS: "
-                FUNCTION TRIM(CDEMO-MENU-OPT-NAME(WS-CHOICE))
-                DELIMITED BY SIZE
-                INTO WS-MESSAGE
-        WHEN OTHER
-            MOVE "Please enter a valid option number." TO WS-MESSAGE
-    END-EVALUATE.
+        ELSE
+            SET CDEMO-PGM-ENTER TO TRUE
+            PERFORM CALL-SELECTED-PROGRAM
+            PERFORM SAVE-RETURN-CONTEXT
+        END-IF
+    ELSE
+        MOVE "Please enter a valid option number." TO WS-MESSAGE
+    END-IF.
+
+SAVE-RETURN-CONTEXT.
+    MOVE WS-CHOICE TO CDEMO-LAST-OPTION
+    MOVE CDEMO-TO-PROGRAM TO CDEMO-LAST-MAP
+    MOVE "MENU" TO CDEMO-LAST-MAPSET
+    SET CDEMO-PGM-REENTER TO TRUE.
+
+CALL-SELECTED-PROGRAM.
+    MOVE "COMEN01C" TO CDEMO-FROM-PROGRAM
+    MOVE CDEMO-MENU-OPT-PGMNAME(WS-MATCHED-IDX) TO CDEMO-TO-PROGRAM
+    PERFORM LOG-NAVIGATION
+
+    IF CDEMO-TO-PROGRAM = "COTRN00C" OR CDEMO-TO-PROGRAM = "COTRN02C"
+        PERFORM CARRY-FORWARD-CONTEXT
+    END-IF
+
+    CALL CDEMO-TO-PROGRAM USING CARDDEMO-COMMAREA
+
+    IF CDEMO-TO-PROGRAM = "COACTVWC" AND CDEMO-ACCT-ID NOT = ZERO
+        MOVE CDEMO-ACCT-ID TO WS-LAST-ACCT-ID
+    END-IF
+    IF CDEMO-TO-PROGRAM = "COCRDSLC" AND CDEMO-CARD-NUM NOT = ZERO
+        MOVE CDEMO-CARD-NUM TO WS-LAST-CARD-NUM
+    END-IF
+    IF CDEMO-TO-PROGRAM = "COBIL00C" AND CDEMO-CONFIRMATION-NUM NOT = SPACES
+        STRING "Payment confirmation number: " DELIMITED SIZE
+            CDEMO-CONFIRMATION-NUM DELIMITED SIZE
+            INTO WS-MESSAGE
+    END-IF.
+
+CARRY-FORWARD-CONTEXT.
+    IF WS-LAST-ACCT-ID NOT = ZERO
+        MOVE WS-LAST-ACCT-ID TO CDEMO-ACCT-ID
+    END-IF
+    IF WS-LAST-CARD-NUM NOT = ZERO
+        MOVE WS-LAST-CARD-NUM TO CDEMO-CARD-NUM
+    END-IF.
+
+CHECK-OPTION-ALLOWED.
+    MOVE "N" TO WS-OPTION-ALLOWED-SW
+    MOVE 0 TO WS-MATCHED-IDX
+    IF WS-CHOICE = 0
+        SET WS-OPTION-ALLOWED TO TRUE
+    ELSE
+        PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > CDEMO-MENU-OPT-COUNT
+            IF CDEMO-MENU-OPT-NUM(WS-IDX) = WS-CHOICE
+                IF CDEMO-MENU-OPT-USRTYPE(WS-IDX) = "U"
+                   OR (CDEMO-USRTYP-ADMIN
+                       AND CDEMO-MENU-OPT-USRTYPE(WS-IDX) = "A")
+                    SET WS-OPTION-ALLOWED TO TRUE
+                    MOVE WS-IDX TO WS-MATCHED-IDX
+                END-IF
+            END-IF
+        END-PERFORM
+    END-IF.
