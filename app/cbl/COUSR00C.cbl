@@ -0,0 +1,52 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUSR00C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USRSEC-FILE ASSIGN TO "USRSEC"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS SEC-USR-ID
+        FILE STATUS IS WS-USRSEC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  USRSEC-FILE.
+COPY CSUSR01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-USRSEC-STATUS PIC X(02) VALUE "00".
+   88 USRSEC-OK VALUE "00".
+   88 USRSEC-EOF VALUE "10".
+01 WS-USER-COUNT PIC 9(04) VALUE ZERO.
+
+LINKAGE SECTION.
+COPY COCOM01Y.
+
+PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
+MAIN-PARA.
+    OPEN INPUT USRSEC-FILE
+    IF NOT USRSEC-OK
+        DISPLAY "Unable to open USRSEC file, status=" WS-USRSEC-STATUS
+    ELSE
+        DISPLAY SPACE
+        DISPLAY "User ID   Type  First Name           Last Name"
+        PERFORM UNTIL USRSEC-EOF
+            READ USRSEC-FILE NEXT RECORD
+                AT END SET USRSEC-EOF TO TRUE
+                NOT AT END
+                    DISPLAY SEC-USR-ID "  " SEC-USR-TYPE "     "
+                        SEC-USR-FNAME " " SEC-USR-LNAME
+                    ADD 1 TO WS-USER-COUNT
+            END-READ
+        END-PERFORM
+        DISPLAY SPACE
+        DISPLAY WS-USER-COUNT " user(s) on file."
+        CLOSE USRSEC-FILE
+    END-IF
+
+    MOVE "COUSR00C" TO CDEMO-FROM-PROGRAM
+    GOBACK.
