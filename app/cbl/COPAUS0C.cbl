@@ -0,0 +1,101 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COPAUS0C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PENDAUTH-FILE ASSIGN TO "PENDAUTH"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS PAU-CARD-NUM WITH DUPLICATES
+        FILE STATUS IS WS-PENDAUTH-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  PENDAUTH-FILE.
+COPY CVPAU01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-PENDAUTH-STATUS PIC X(02) VALUE "00".
+   88 PENDAUTH-OK VALUE "00".
+   88 PENDAUTH-EOF VALUE "10".
+01 WS-PENDAUTH-OPEN-FLAG PIC X VALUE "N".
+   88 PENDAUTH-IS-OPEN VALUE "Y".
+01 WS-CARD-NUM-TEXT PIC X(16) VALUE SPACES.
+01 WS-HOLD-TOTAL PIC S9(09)V99 COMP-3 VALUE ZERO.
+01 WS-HOLD-COUNT PIC 9(04) VALUE ZERO.
+01 WS-DISPLAY-AMOUNT PIC Z,ZZZ,ZZZ,ZZ9.99-.
+01 WS-DISPLAY-TOTAL PIC Z,ZZZ,ZZZ,ZZ9.99-.
+
+LINKAGE SECTION.
+COPY COCOM01Y.
+
+PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
+MAIN-PARA.
+    PERFORM GET-CARD-NUMBER
+    IF CDEMO-CARD-NUM = ZERO
+        DISPLAY "No card number on file - nothing to show."
+    ELSE
+        PERFORM OPEN-PENDAUTH-FILE
+        IF PENDAUTH-IS-OPEN
+            PERFORM DISPLAY-PENDING-AUTHS
+            PERFORM CLOSE-PENDAUTH-FILE
+        END-IF
+    END-IF
+
+    MOVE "COPAUS0C" TO CDEMO-FROM-PROGRAM
+    GOBACK.
+
+GET-CARD-NUMBER.
+    IF CDEMO-CARD-NUM = ZERO
+        DISPLAY "Enter card number (16 digits): " WITH NO ADVANCING
+        ACCEPT WS-CARD-NUM-TEXT
+        MOVE FUNCTION NUMVAL(WS-CARD-NUM-TEXT) TO CDEMO-CARD-NUM
+    END-IF.
+
+OPEN-PENDAUTH-FILE.
+    OPEN INPUT PENDAUTH-FILE
+    IF PENDAUTH-OK
+        SET PENDAUTH-IS-OPEN TO TRUE
+    ELSE
+        DISPLAY "Unable to open PENDAUTH file, status=" WS-PENDAUTH-STATUS
+    END-IF.
+
+DISPLAY-PENDING-AUTHS.
+    MOVE ZERO TO WS-HOLD-TOTAL
+    MOVE ZERO TO WS-HOLD-COUNT
+    MOVE CDEMO-CARD-NUM TO PAU-CARD-NUM
+    START PENDAUTH-FILE KEY IS EQUAL PAU-CARD-NUM
+        INVALID KEY SET PENDAUTH-EOF TO TRUE
+    END-START
+
+    DISPLAY SPACE
+    DISPLAY "Pending Authorizations for card " CDEMO-CARD-NUM
+    DISPLAY "Merchant                       Auth   Amount          Timestamp"
+
+    PERFORM UNTIL PENDAUTH-EOF
+        READ PENDAUTH-FILE NEXT RECORD
+            AT END SET PENDAUTH-EOF TO TRUE
+            NOT AT END
+                IF PAU-CARD-NUM NOT = CDEMO-CARD-NUM
+                    SET PENDAUTH-EOF TO TRUE
+                ELSE
+                    MOVE PAU-HOLD-AMOUNT TO WS-DISPLAY-AMOUNT
+                    DISPLAY FUNCTION TRIM(PAU-MERCHANT-NAME) " "
+                        PAU-AUTH-CODE " " WS-DISPLAY-AMOUNT " "
+                        PAU-AUTH-TIMESTAMP
+                    ADD PAU-HOLD-AMOUNT TO WS-HOLD-TOTAL
+                    ADD 1 TO WS-HOLD-COUNT
+                END-IF
+        END-READ
+    END-PERFORM
+
+    MOVE WS-HOLD-TOTAL TO WS-DISPLAY-TOTAL
+    DISPLAY SPACE
+    DISPLAY WS-HOLD-COUNT " hold(s) totalling " WS-DISPLAY-TOTAL.
+
+CLOSE-PENDAUTH-FILE.
+    CLOSE PENDAUTH-FILE
+    MOVE "N" TO WS-PENDAUTH-OPEN-FLAG.
