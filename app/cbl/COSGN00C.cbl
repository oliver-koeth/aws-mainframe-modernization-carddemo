@@ -0,0 +1,80 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COSGN00C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USRSEC-FILE ASSIGN TO "USRSEC"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SEC-USR-ID
+        FILE STATUS IS WS-USRSEC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  USRSEC-FILE.
+COPY CSUSR01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-USRSEC-STATUS PIC X(02) VALUE "00".
+   88 USRSEC-OK VALUE "00".
+   88 USRSEC-NOTFOUND VALUE "23".
+01 WS-SIGNON-ID PIC X(08) VALUE SPACES.
+01 WS-SIGNON-PWD PIC X(08) VALUE SPACES.
+01 WS-TRIES PIC 9(01) VALUE 0.
+01 WS-SIGNED-ON-SW PIC X(01) VALUE "N".
+   88 WS-SIGNED-ON VALUE "Y".
+
+COPY COCOM01Y.
+
+PROCEDURE DIVISION.
+MAIN-PARA.
+    OPEN I-O USRSEC-FILE
+    IF NOT USRSEC-OK
+        DISPLAY "Unable to open USRSEC file, status=" WS-USRSEC-STATUS
+    ELSE
+        PERFORM UNTIL WS-SIGNED-ON OR WS-TRIES = 3
+            PERFORM VALIDATE-SIGNON
+            ADD 1 TO WS-TRIES
+        END-PERFORM
+        CLOSE USRSEC-FILE
+
+        IF WS-SIGNED-ON
+            PERFORM BUILD-COMMAREA
+            CALL "COMEN01C" USING CARDDEMO-COMMAREA
+        ELSE
+            DISPLAY "Too many invalid sign-on attempts. Goodbye."
+        END-IF
+    END-IF
+
+    GOBACK.
+
+VALIDATE-SIGNON.
+    DISPLAY SPACE
+    DISPLAY "CardDemo GNUCobol Sign-on"
+    DISPLAY "User ID: " WITH NO ADVANCING
+    ACCEPT WS-SIGNON-ID
+    DISPLAY "Password: " WITH NO ADVANCING
+    ACCEPT WS-SIGNON-PWD
+
+    MOVE WS-SIGNON-ID TO SEC-USR-ID
+    READ USRSEC-FILE
+        INVALID KEY
+            DISPLAY "User ID not found."
+        NOT INVALID KEY
+            IF SEC-USR-PWD = WS-SIGNON-PWD
+                SET WS-SIGNED-ON TO TRUE
+            ELSE
+                DISPLAY "Incorrect password."
+            END-IF
+    END-READ.
+
+BUILD-COMMAREA.
+    INITIALIZE CARDDEMO-COMMAREA
+    MOVE SEC-USR-ID TO CDEMO-USER-ID
+    MOVE SEC-USR-TYPE TO CDEMO-USER-TYPE
+    MOVE SPACES TO CDEMO-FROM-PROGRAM
+    MOVE "COMEN01C" TO CDEMO-TO-PROGRAM
+    SET CDEMO-PGM-ENTER TO TRUE.
