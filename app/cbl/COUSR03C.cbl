@@ -0,0 +1,59 @@
+>>SOURCE FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COUSR03C.
+AUTHOR. AWS.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT USRSEC-FILE ASSIGN TO "USRSEC"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS SEC-USR-ID
+        FILE STATUS IS WS-USRSEC-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  USRSEC-FILE.
+COPY CSUSR01Y.
+
+WORKING-STORAGE SECTION.
+01 WS-USRSEC-STATUS PIC X(02) VALUE "00".
+   88 USRSEC-OK VALUE "00".
+   88 USRSEC-NOTFOUND VALUE "23".
+01 WS-SEARCH-ID PIC X(08) VALUE SPACES.
+01 WS-CONFIRM PIC X(01) VALUE "N".
+   88 WS-CONFIRMED VALUE "Y".
+
+LINKAGE SECTION.
+COPY COCOM01Y.
+
+PROCEDURE DIVISION USING CARDDEMO-COMMAREA.
+MAIN-PARA.
+    DISPLAY "User ID to delete: " WITH NO ADVANCING
+    ACCEPT WS-SEARCH-ID
+    MOVE WS-SEARCH-ID TO SEC-USR-ID
+
+    OPEN I-O USRSEC-FILE
+    IF NOT USRSEC-OK
+        DISPLAY "Unable to open USRSEC file, status=" WS-USRSEC-STATUS
+    ELSE
+        READ USRSEC-FILE
+            INVALID KEY
+                DISPLAY "User ID " WS-SEARCH-ID " not found."
+            NOT INVALID KEY
+                DISPLAY "Delete " SEC-USR-ID " - " SEC-USR-FNAME
+                    " " SEC-USR-LNAME "? (Y/N): " WITH NO ADVANCING
+                ACCEPT WS-CONFIRM
+                IF WS-CONFIRMED
+                    DELETE USRSEC-FILE RECORD
+                    DISPLAY "User " WS-SEARCH-ID " deleted."
+                ELSE
+                    DISPLAY "Delete cancelled."
+                END-IF
+        END-READ
+        CLOSE USRSEC-FILE
+    END-IF
+
+    MOVE "COUSR03C" TO CDEMO-FROM-PROGRAM
+    GOBACK.
